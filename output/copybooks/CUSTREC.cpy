@@ -0,0 +1,22 @@
+000010*================================================================
+000020* CUSTREC - SHARED CUSTOMER RECORD LAYOUT.
+000030*
+000040* COPIED INTO EVERY FILE THAT CARRIES A FULL CUSTOMER RECORD SO
+000050* CUSTOMERBATCH AND ANY COMPANION PROGRAM (E.G. THE CUSTOMER
+000060* MASTER MAINTENANCE RUN) STAY IN STEP WHEN A FIELD IS ADDED.
+000070*
+000080* MODIFICATION HISTORY.
+000090* ---------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* ---------  ----  -----------------------------------------------
+000120* 08/09/2026 DT    ORIGINAL COPYBOOK - PULLED THE CUSTOMER FIELDS
+000130*                  OUT OF CUSTOMERBATCH AND ADDED REGION-CODE AND
+000140*                  ACCOUNT-OPEN-DATE SO BOTH THE INPUT RECORD AND
+000150*                  ANY FUTURE READER OF THE SAME EXTRACT AGREE ON
+000160*                  THE LAYOUT.
+000170*================================================================
+000180 05  CUST-ID                 PIC 9(05).
+000190 05  NAME                    PIC X(20).
+000200 05  BALANCE                 PIC S9(07)V99.
+000210 05  REGION-CODE             PIC X(03).
+000220 05  ACCOUNT-OPEN-DATE       PIC 9(08).
