@@ -0,0 +1,373 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CUSTMAINT.
+000300 AUTHOR. D-TEAGUE.
+000400 INSTALLATION. RETAIL-BANKING-SYSTEMS.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*REMARKS.
+000800*    CUSTOMER MASTER MAINTENANCE RUN.  APPLIES ADD, CHANGE, AND
+000900*    DELETE TRANSACTIONS AGAINST THE STANDING CUSTOMER-MASTER
+001000*    INDEXED FILE SO CUSTOMERBATCH NO LONGER HAS TO REGENERATE
+001100*    THE CUSTOMER POPULATION FROM SCRATCH EVERY RUN.  CUSTOMER-
+001200*    MASTER CARRIES FORWARD RUN OVER RUN; THIS PROGRAM ONLY
+001300*    APPLIES WHAT CHANGED SINCE THE LAST MAINTENANCE RUN.
+001400*
+001500*    MODIFICATION HISTORY.
+001600*    ------------------------------------------------------------
+001700*    DATE       INIT  DESCRIPTION
+001800*    ---------  ----  --------------------------------------------
+001900*    08/09/2026 DT    ORIGINAL PROGRAM.
+002000*    08/09/2026 DT    FILE-CONTROL ASSIGNMENTS NOW USE DD-NAME-
+002100*                     STYLE LITERALS SO ONE COMPILED PROGRAM CAN
+002200*                     MAINTAIN DIFFERENT REGIONAL CUSTOMER-MASTER
+002300*                     FILES PER RUN.
+002400*    ------------------------------------------------------------
+002500 
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER. IBM-370.
+002900 OBJECT-COMPUTER. IBM-370.
+003000 
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300*----------------------------------------------------------------
+003400* EACH SELECT IS ASSIGNED TO A DD-NAME-STYLE LITERAL, THE SAME
+003500* CONVENTION CUSTOMERBATCH USES.  THE RUNTIME RESOLVES IT AGAINST
+003600* AN ENVIRONMENT VARIABLE OF THE SAME NAME (A JCL DD NAME ON THE
+003700* MAINFRAME) AND FALLS BACK TO THE LITERAL ITSELF AS A RELATIVE
+003800* FILE NAME OTHERWISE, SO ONE COMPILED COPY OF THIS PROGRAM CAN
+003900* MAINTAIN DIFFERENT REGIONAL CUSTOMER-MASTER FILES PER RUN.
+004000*----------------------------------------------------------------
+004100     SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+004200         FILE STATUS IS CM-TRAN-FILE-STATUS.
+004300 
+004400     SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+004500         ORGANIZATION IS INDEXED
+004600         ACCESS MODE IS DYNAMIC
+004700         RECORD KEY IS MAST-CUST-ID
+004800         FILE STATUS IS CM-MASTER-STATUS.
+004900 
+005000     SELECT MAINT-REPORT-FILE ASSIGN TO "MRPTFILE"
+005100         FILE STATUS IS CM-MAINT-RPT-STATUS.
+005200 
+005300 DATA DIVISION.
+005400 FILE SECTION.
+005500 
+005600*================================================================
+005700* TRANSACTION-FILE DRIVES EVERY UPDATE TO CUSTOMER-MASTER.
+005800* TRAN-CODE TELLS US WHICH KIND OF MAINTENANCE TO APPLY; THE
+005900* REMAINDER OF THE RECORD IS THE SAME CUSTOMER LAYOUT CARRIED
+006000* EVERYWHERE ELSE IN THE SYSTEM SO UPSTREAM EXTRACTS DO NOT HAVE
+006100* TO BUILD A SPECIAL-PURPOSE RECORD JUST FOR MAINTENANCE.
+006200*================================================================
+006300 FD  TRANSACTION-FILE.
+006400 01  TRANSACTION-REC.
+006500     05  TRAN-CODE               PIC X(01).
+006600         88  TRAN-ADD                    VALUE 'A'.
+006700         88  TRAN-CHANGE                 VALUE 'C'.
+006800         88  TRAN-DELETE                 VALUE 'D'.
+006900     COPY CUSTREC.
+007000 
+007100*================================================================
+007200* CUSTOMER-MASTER IS THE STANDING, INDEXED CUSTOMER FILE.  IT IS
+007300* NOT REBUILT FROM SCRATCH EACH RUN - TRANSACTIONS ARE APPLIED
+007400* AGAINST WHATEVER IS ALREADY ON FILE FROM PRIOR RUNS.  THE
+007500* CUSTOMER FIELDS ARE RENAMED WITH A MAST- PREFIX ON THE WAY IN
+007600* SO THEY DO NOT COLLIDE WITH THE UNPREFIXED COPY OF THE SAME
+007700* COPYBOOK IN TRANSACTION-REC ABOVE.
+007800*================================================================
+007900 FD  CUSTOMER-MASTER.
+008000 01  MASTER-REC.
+008100     COPY CUSTREC REPLACING CUST-ID           BY MAST-CUST-ID
+008200                            NAME              BY MAST-NAME
+008300                            BALANCE           BY MAST-BALANCE
+008400                            REGION-CODE       BY MAST-REGION-CODE
+008500                            ACCOUNT-OPEN-DATE
+008600                                BY MAST-ACCOUNT-OPEN-DATE.
+008700 
+008800*================================================================
+008900* MAINT-REPORT-FILE IS THE PRINTED CONTROL REPORT FOR THE
+009000* MAINTENANCE RUN - ONE TRANSACTION DETAIL LINE PER INPUT
+009100* TRANSACTION PLUS A CLOSING TOTALS SECTION.
+009200*================================================================
+009300 FD  MAINT-REPORT-FILE.
+009400 01  MAINT-REPORT-LINE           PIC X(132).
+009500 
+009600 WORKING-STORAGE SECTION.
+009700 
+009800 01  CM-SWITCHES.
+009900     05  CM-EOF-FLAG             PIC X(01) VALUE 'N'.
+010000         88  CM-EOF                      VALUE 'Y'.
+010100     05  CM-MASTER-STATUS        PIC X(02) VALUE SPACES.
+010200         88  CM-MASTER-OK                VALUE '00'.
+010300         88  CM-MASTER-NOT-FOUND         VALUE '35'.
+010400     05  CM-TRAN-FILE-STATUS     PIC X(02) VALUE SPACES.
+010500         88  CM-TRAN-FILE-OK             VALUE '00'.
+010600     05  CM-MAINT-RPT-STATUS     PIC X(02) VALUE SPACES.
+010700         88  CM-MAINT-RPT-OK             VALUE '00'.
+010800 
+010900 01  CM-COUNTERS.
+011000     05  CM-COUNT-READ           PIC 9(07) VALUE 0.
+011100     05  CM-COUNT-ADDED          PIC 9(05) VALUE 0.
+011200     05  CM-COUNT-CHANGED        PIC 9(05) VALUE 0.
+011300     05  CM-COUNT-DELETED        PIC 9(05) VALUE 0.
+011400     05  CM-COUNT-ADD-REJECTED   PIC 9(05) VALUE 0.
+011500     05  CM-COUNT-CHANGE-REJECTED    PIC 9(05) VALUE 0.
+011600     05  CM-COUNT-DELETE-REJECTED    PIC 9(05) VALUE 0.
+011700     05  CM-COUNT-BAD-CODE       PIC 9(05) VALUE 0.
+011800 
+011900 01  CM-RUN-DATE                 PIC 9(08) VALUE 0.
+012000 01  CM-RESULT-TEXT              PIC X(32) VALUE SPACES.
+012100 01  CM-COUNT-REJECTED-TOTAL     PIC 9(05) VALUE 0.
+012200 
+012300*================================================================
+012400* PRINT-LINE LAYOUTS FOR MAINT-REPORT-FILE.  EACH IS MOVED TO
+012500* MAINT-REPORT-LINE AND WRITTEN; FILLER PADS EVERY LINE TO 132
+012600* BYTES, THE SAME CONVENTION CUSTOMERBATCH USES FOR REPORT-FILE.
+012700*================================================================
+012800 01  MT-TITLE-LINE.
+012900     05  FILLER              PIC X(40) VALUE SPACES.
+013000     05  FILLER              PIC X(37)
+013100         VALUE "CUSTOMER MASTER MAINTENANCE REPORT".
+013200     05  FILLER              PIC X(55) VALUE SPACES.
+013300 
+013400 01  MT-DATE-LINE.
+013500     05  FILLER              PIC X(10) VALUE "RUN DATE: ".
+013600     05  MT-RUN-DATE         PIC 9(08).
+013700     05  FILLER              PIC X(114) VALUE SPACES.
+013800 
+013900 01  MT-BLANK-LINE.
+014000     05  FILLER              PIC X(132) VALUE SPACES.
+014100 
+014200 01  MT-DETAIL-LINE.
+014300     05  MT-TRAN-CODE        PIC X(01).
+014400     05  FILLER              PIC X(04) VALUE SPACES.
+014500     05  MT-CUST-ID          PIC 9(05).
+014600     05  FILLER              PIC X(04) VALUE SPACES.
+014700     05  MT-RESULT           PIC X(32).
+014800     05  FILLER              PIC X(86) VALUE SPACES.
+014900 
+015000 01  MT-TOTAL-LINE.
+015100     05  MT-LABEL            PIC X(25).
+015200     05  FILLER              PIC X(05) VALUE SPACES.
+015300     05  MT-COUNT            PIC ZZZZZ9.
+015400     05  FILLER              PIC X(96) VALUE SPACES.
+015500 
+015600 PROCEDURE DIVISION.
+015700 
+015800 0000-MAINLINE.
+015900 
+016000     PERFORM 1000-INITIALIZE
+016100         THRU 1000-EXIT
+016200 
+016300     PERFORM UNTIL CM-EOF
+016400         READ TRANSACTION-FILE
+016500             AT END
+016600                 MOVE 'Y' TO CM-EOF-FLAG
+016700             NOT AT END
+016800                 ADD 1 TO CM-COUNT-READ
+016900                 PERFORM 2000-APPLY-TRANSACTION
+017000                     THRU 2000-EXIT
+017100         END-READ
+017200     END-PERFORM
+017300 
+017400     PERFORM 8200-PRINT-SUMMARY-TOTALS
+017500         THRU 8200-EXIT
+017600 
+017700     DISPLAY "TRANSACTIONS READ: " CM-COUNT-READ
+017800     DISPLAY "CUSTOMERS ADDED: " CM-COUNT-ADDED
+017900     DISPLAY "CUSTOMERS CHANGED: " CM-COUNT-CHANGED
+018000     DISPLAY "ACCOUNTS CLOSED: " CM-COUNT-DELETED
+018100     DISPLAY "ADD REJECTED: " CM-COUNT-ADD-REJECTED
+018200     DISPLAY "CHANGE REJECTED: " CM-COUNT-CHANGE-REJECTED
+018300     DISPLAY "DELETE REJECTED: " CM-COUNT-DELETE-REJECTED
+018400     DISPLAY "BAD TRANSACTION CODE: " CM-COUNT-BAD-CODE
+018500 
+018600     PERFORM 9000-TERMINATE
+018700         THRU 9000-EXIT
+018800 
+018900     STOP RUN.
+019000 
+019100 1000-INITIALIZE.
+019200*----------------------------------------------------------------
+019300* CUSTOMER-MASTER IS A STANDING FILE THAT CARRIES FORWARD RUN
+019400* OVER RUN.  THE FIRST TIME THIS PROGRAM IS RUN AGAINST A GIVEN
+019500* CUSTOMER-MASTER, CM-MASTER-NOT-FOUND TELLS US THE FILE HAS
+019600* NEVER BEEN CREATED YET, SO WE CREATE IT EMPTY BEFORE OPENING
+019700* IT FOR UPDATE.
+019800*----------------------------------------------------------------
+019900     OPEN INPUT TRANSACTION-FILE
+020000     IF NOT CM-TRAN-FILE-OK
+020100         DISPLAY "ERROR OPENING TRANSACTION-FILE - FILE STATUS "
+020200             CM-TRAN-FILE-STATUS
+020300     END-IF
+020400 
+020500     OPEN I-O CUSTOMER-MASTER
+020600 
+020700     IF CM-MASTER-NOT-FOUND
+020800         OPEN OUTPUT CUSTOMER-MASTER
+020900         CLOSE CUSTOMER-MASTER
+021000         OPEN I-O CUSTOMER-MASTER
+021100     END-IF
+021200 
+021300     OPEN OUTPUT MAINT-REPORT-FILE
+021400     IF NOT CM-MAINT-RPT-OK
+021500         DISPLAY "ERROR OPENING MAINT-REPORT-FILE - FILE STATUS "
+021600             CM-MAINT-RPT-STATUS
+021700     END-IF
+021800 
+021900     ACCEPT CM-RUN-DATE FROM DATE YYYYMMDD
+022000 
+022100     PERFORM 8000-PRINT-REPORT-HEADER
+022200         THRU 8000-EXIT.
+022300 
+022400 1000-EXIT.
+022500     EXIT.
+022600 
+022700 2000-APPLY-TRANSACTION.
+022800     EVALUATE TRUE
+022900         WHEN TRAN-ADD
+023000             PERFORM 2100-ADD-CUSTOMER
+023100                 THRU 2100-EXIT
+023200         WHEN TRAN-CHANGE
+023300             PERFORM 2200-CHANGE-CUSTOMER
+023400                 THRU 2200-EXIT
+023500         WHEN TRAN-DELETE
+023600             PERFORM 2300-DELETE-CUSTOMER
+023700                 THRU 2300-EXIT
+023800         WHEN OTHER
+023900             PERFORM 2900-BAD-TRAN-CODE
+024000                 THRU 2900-EXIT
+024100     END-EVALUATE
+024200 
+024300     PERFORM 8100-PRINT-DETAIL-LINE
+024400         THRU 8100-EXIT.
+024500 
+024600 2000-EXIT.
+024700     EXIT.
+024800 
+024900 2100-ADD-CUSTOMER.
+025000     MOVE CUST-ID                TO MAST-CUST-ID
+025100     MOVE NAME                   TO MAST-NAME
+025200     MOVE BALANCE                TO MAST-BALANCE
+025300     MOVE REGION-CODE            TO MAST-REGION-CODE
+025400     MOVE ACCOUNT-OPEN-DATE      TO MAST-ACCOUNT-OPEN-DATE
+025500 
+025600     WRITE MASTER-REC
+025700         INVALID KEY
+025800             ADD 1 TO CM-COUNT-ADD-REJECTED
+025900             MOVE "DUPLICATE CUST-ID - ADD REJECTED"
+026000                 TO CM-RESULT-TEXT
+026100         NOT INVALID KEY
+026200             ADD 1 TO CM-COUNT-ADDED
+026300             MOVE "CUSTOMER ADDED" TO CM-RESULT-TEXT
+026400     END-WRITE.
+026500 
+026600 2100-EXIT.
+026700     EXIT.
+026800 
+026900 2200-CHANGE-CUSTOMER.
+027000     MOVE CUST-ID TO MAST-CUST-ID
+027100 
+027200     READ CUSTOMER-MASTER
+027300         INVALID KEY
+027400             ADD 1 TO CM-COUNT-CHANGE-REJECTED
+027500             MOVE "NOT ON FILE - CHANGE REJECTED"
+027600                 TO CM-RESULT-TEXT
+027700         NOT INVALID KEY
+027800             MOVE NAME TO MAST-NAME
+027900             MOVE BALANCE TO MAST-BALANCE
+028000             MOVE REGION-CODE TO MAST-REGION-CODE
+028100             MOVE ACCOUNT-OPEN-DATE TO MAST-ACCOUNT-OPEN-DATE
+028200             REWRITE MASTER-REC
+028300                 INVALID KEY
+028400                     ADD 1 TO CM-COUNT-CHANGE-REJECTED
+028500                     MOVE "REWRITE FAILED - CHANGE REJECTED"
+028600                         TO CM-RESULT-TEXT
+028700                 NOT INVALID KEY
+028800                     ADD 1 TO CM-COUNT-CHANGED
+028900                     MOVE "CUSTOMER CHANGED" TO CM-RESULT-TEXT
+029000             END-REWRITE
+029100     END-READ.
+029200 
+029300 2200-EXIT.
+029400     EXIT.
+029500 
+029600 2300-DELETE-CUSTOMER.
+029700     MOVE CUST-ID TO MAST-CUST-ID
+029800 
+029900     DELETE CUSTOMER-MASTER
+030000         INVALID KEY
+030100             ADD 1 TO CM-COUNT-DELETE-REJECTED
+030200             MOVE "NOT ON FILE - DELETE REJECTED"
+030300                 TO CM-RESULT-TEXT
+030400         NOT INVALID KEY
+030500             ADD 1 TO CM-COUNT-DELETED
+030600             MOVE "ACCOUNT CLOSED" TO CM-RESULT-TEXT
+030700     END-DELETE.
+030800 
+030900 2300-EXIT.
+031000     EXIT.
+031100 
+031200 2900-BAD-TRAN-CODE.
+031300     ADD 1 TO CM-COUNT-BAD-CODE
+031400     MOVE "INVALID TRANSACTION CODE" TO CM-RESULT-TEXT.
+031500 
+031600 2900-EXIT.
+031700     EXIT.
+031800 
+031900 8000-PRINT-REPORT-HEADER.
+032000     WRITE MAINT-REPORT-LINE FROM MT-TITLE-LINE
+032100 
+032200     MOVE CM-RUN-DATE TO MT-RUN-DATE
+032300     WRITE MAINT-REPORT-LINE FROM MT-DATE-LINE
+032400     WRITE MAINT-REPORT-LINE FROM MT-BLANK-LINE.
+032500 
+032600 8000-EXIT.
+032700     EXIT.
+032800 
+032900 8100-PRINT-DETAIL-LINE.
+033000     MOVE TRAN-CODE      TO MT-TRAN-CODE
+033100     MOVE CUST-ID        TO MT-CUST-ID
+033200     MOVE CM-RESULT-TEXT TO MT-RESULT
+033300     WRITE MAINT-REPORT-LINE FROM MT-DETAIL-LINE.
+033400 
+033500 8100-EXIT.
+033600     EXIT.
+033700 
+033800 8200-PRINT-SUMMARY-TOTALS.
+033900     WRITE MAINT-REPORT-LINE FROM MT-BLANK-LINE
+034000 
+034100     MOVE "CUSTOMERS ADDED"       TO MT-LABEL
+034200     MOVE CM-COUNT-ADDED          TO MT-COUNT
+034300     WRITE MAINT-REPORT-LINE FROM MT-TOTAL-LINE
+034400 
+034500     MOVE "CUSTOMERS CHANGED"     TO MT-LABEL
+034600     MOVE CM-COUNT-CHANGED        TO MT-COUNT
+034700     WRITE MAINT-REPORT-LINE FROM MT-TOTAL-LINE
+034800 
+034900     MOVE "ACCOUNTS CLOSED"       TO MT-LABEL
+035000     MOVE CM-COUNT-DELETED        TO MT-COUNT
+035100     WRITE MAINT-REPORT-LINE FROM MT-TOTAL-LINE
+035200 
+035300     MOVE "TRANSACTIONS REJECTED" TO MT-LABEL
+035400     COMPUTE CM-COUNT-REJECTED-TOTAL =
+035500         CM-COUNT-ADD-REJECTED + CM-COUNT-CHANGE-REJECTED
+035600         + CM-COUNT-DELETE-REJECTED + CM-COUNT-BAD-CODE
+035700     MOVE CM-COUNT-REJECTED-TOTAL TO MT-COUNT
+035800     WRITE MAINT-REPORT-LINE FROM MT-TOTAL-LINE.
+035900 
+036000 8200-EXIT.
+036100     EXIT.
+036200 
+036300 9000-TERMINATE.
+036400     CLOSE TRANSACTION-FILE
+036500     CLOSE CUSTOMER-MASTER
+036600     CLOSE MAINT-REPORT-FILE
+036700     IF NOT CM-MAINT-RPT-OK
+036800         DISPLAY "ERROR CLOSING MAINT-REPORT-FILE - FILE STATUS "
+036900             CM-MAINT-RPT-STATUS
+037000     END-IF.
+037100 
+037200 9000-EXIT.
+037300     EXIT.
