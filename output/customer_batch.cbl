@@ -1,72 +1,1115 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CUSTOMERBATCH.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-
-       FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO "input.dat".
-           SELECT VIP-FILE ASSIGN TO "vip.dat".
-           SELECT NORMAL-FILE ASSIGN TO "normal.dat".
-
-       DATA DIVISION.
-
-       FILE SECTION.
-
-       FD INPUT-FILE.
-       01 INPUT-REC.
-           05 CUST-ID      PIC 9(5).
-           05 NAME         PIC X(20).
-           05 BALANCE      PIC 9(7)V99.
-
-       FD VIP-FILE.
-       01 VIP-REC          PIC X(40).
-
-       FD NORMAL-FILE.
-       01 NORMAL-REC       PIC X(40).
-
-       WORKING-STORAGE SECTION.
-
-       01 EOF-FLAG PIC X VALUE 'N'.
-       01 COUNT-VIP PIC 9(5) VALUE 0.
-       01 COUNT-NORMAL PIC 9(5) VALUE 0.
-
-       PROCEDURE DIVISION.
-
-       MAIN-PARA.
-
-           OPEN INPUT INPUT-FILE
-           OPEN OUTPUT VIP-FILE
-           OPEN OUTPUT NORMAL-FILE
-
-           PERFORM UNTIL EOF-FLAG = 'Y'
-
-               READ INPUT-FILE
-                   AT END
-                       MOVE 'Y' TO EOF-FLAG
-                   NOT AT END
-                       PERFORM PROCESS-REC
-               END-READ
-
-           END-PERFORM
-
-           DISPLAY "VIP COUNT: " COUNT-VIP
-           DISPLAY "NORMAL COUNT: " COUNT-NORMAL
-
-           CLOSE INPUT-FILE
-           CLOSE VIP-FILE
-           CLOSE NORMAL-FILE
-
-           STOP RUN.
-
-       PROCESS-REC.
-
-           IF BALANCE > 10000
-               MOVE INPUT-REC TO VIP-REC
-               WRITE VIP-REC
-               ADD 1 TO COUNT-VIP
-           ELSE
-               MOVE INPUT-REC TO NORMAL-REC
-               WRITE NORMAL-REC
-               ADD 1 TO COUNT-NORMAL
-           END-IF.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CUSTOMERBATCH.
+000030 AUTHOR. D-TEAGUE.
+000040 INSTALLATION. RETAIL-BANKING-SYSTEMS.
+000050 DATE-WRITTEN. 01/05/2021.
+000060 DATE-COMPILED.
+000070*REMARKS.
+000080*    NIGHTLY CUSTOMER CLASSIFICATION BATCH.  READS THE DAILY
+000090*    CUSTOMER EXTRACT AND SPLITS ACCOUNTS INTO VIP AND NORMAL
+000100*    OUTREACH FILES BASED ON ACCOUNT BALANCE.
+000110*
+000120*    MODIFICATION HISTORY.
+000130*    ------------------------------------------------------------
+000140*    DATE       INIT  DESCRIPTION
+000150*    ---------  ----  --------------------------------------------
+000160*    01/05/2021 DT    ORIGINAL PROGRAM.
+000170*    08/09/2026 DT    VIP CUTOFF NOW READ FROM CONTROL-FILE SO
+000180*                     OPERATIONS CAN CHANGE IT WITHOUT A RECOMPILE
+000190*    08/09/2026 DT    ADDED PREMIUM TIER BETWEEN VIP AND NORMAL,
+000200*                     WITH ITS OWN OUTPUT FILE AND CUTOFF.
+000210*    08/09/2026 DT    ADDED REPORT-FILE PRINT IMAGE - COUNTS AND
+000220*                     BALANCE TOTALS PER BUCKET PLUS RUN DATE -
+000230*                     SO OPERATIONS HAS SOMETHING TO FILE FOR
+000240*                     AUDIT BESIDES THE JOB LOG.
+000250*    08/09/2026 DT    ADDED INPUT VALIDATION - BAD CUST-ID, NAME,
+000260*                     OR BALANCE NOW ROUTES TO REJECT-FILE WITH A
+000270*                     REASON CODE INSTEAD OF FLOWING THROUGH.
+000280*    08/09/2026 DT    ADDED CHECKPOINT/RESTART.  A CHECKPOINT
+000290*                     RECORD IS LOGGED EVERY CB-CHECKPOINT-
+000300*                     INTERVAL RECORDS; PARM "RESTART" SKIPS
+000310*                     INPUT-FILE BACK TO THE LAST CHECKPOINT AND
+000320*                     APPENDS TO THE EXISTING OUTPUT FILES RATHER
+000330*                     THAN REBUILDING THEM FROM SCRATCH.
+000340*    08/09/2026 DT    ADDED A RECONCILIATION CHECK - INPUT RECORDS
+000350*                     READ MUST EQUAL VIP + PREMIUM + NORMAL +
+000360*                     REJECTED, OR NOT, FLAGGED ON THE REPORT.
+000370*    08/09/2026 DT    MOVED THE CUSTOMER FIELDS TO A SHARED
+000380*                     COPYBOOK AND ADDED REGION-CODE AND
+000390*                     ACCOUNT-OPEN-DATE; REPORT NOW BREAKS OUT
+000400*                     VIP/NORMAL COUNTS BY REGION.
+000410*    08/09/2026 DT    ADDED DUPLICATE CUST-ID DETECTION WITHIN A
+000420*                     RUN - SECOND AND LATER OCCURRENCES OF A
+000430*                     CUST-ID NOW GO TO DUPLICATE-FILE INSTEAD OF
+000440*                     BEING CLASSIFIED A SECOND TIME.
+000450*    08/09/2026 DT    ALL FILE-CONTROL ASSIGNMENTS NOW USE A
+000460*                     DD-NAME-STYLE LITERAL INSTEAD OF A HARD-
+000470*                     CODED FILE NAME SO ONE COMPILED PROGRAM CAN
+000480*                     PROCESS DIFFERENT REGIONAL FILE SETS PER
+000490*                     RUN.
+000500*    ------------------------------------------------------------
+000510 
+000520 ENVIRONMENT DIVISION.
+000530 CONFIGURATION SECTION.
+000540 SOURCE-COMPUTER. IBM-370.
+000550 OBJECT-COMPUTER. IBM-370.
+000560 
+000570 INPUT-OUTPUT SECTION.
+000580 FILE-CONTROL.
+000590*----------------------------------------------------------------
+000600* EVERY SELECT BELOW IS ASSIGNED TO A DD-NAME-STYLE LITERAL, THE
+000610* SAME WAY CONTROL-FILE HAS ALWAYS BEEN ASSIGNED TO "CTLFILE".
+000620* THE RUNTIME RESOLVES EACH ONE AGAINST AN ENVIRONMENT VARIABLE
+000630* OF THE SAME NAME (JCL DD NAME ON THE MAINFRAME, A SHELL-LEVEL
+000640* EXPORT UNDER THE WORKSTATION RUNTIME) AND FALLS BACK TO THE
+000650* LITERAL ITSELF AS A RELATIVE FILE NAME WHEN NO OVERRIDE IS
+000660* PRESENT.  THIS LETS OPERATIONS POINT ONE COMPILED PROGRAM AT A
+000670* DIFFERENT SET OF REGIONAL FILES PER RUN (E.G. //INFILE DD
+000680* DSN=...EAST.INPUT OR "EXPORT INFILE=input_east.dat") WITHOUT A
+000690* RECOMPILE.
+000700*----------------------------------------------------------------
+000710     SELECT INPUT-FILE ASSIGN TO "INFILE".
+000720 
+000730     SELECT VIP-FILE ASSIGN TO "VIPFILE"
+000740         FILE STATUS IS CB-VIP-FILE-STATUS.
+000750 
+000760     SELECT NORMAL-FILE ASSIGN TO "NORMFILE"
+000770         FILE STATUS IS CB-NORMAL-FILE-STATUS.
+000780 
+000790     SELECT PREMIUM-FILE ASSIGN TO "PREMFILE"
+000800         FILE STATUS IS CB-PREMIUM-FILE-STATUS.
+000810 
+000820     SELECT REPORT-FILE ASSIGN TO "RPTFILE"
+000830         FILE STATUS IS CB-REPORT-FILE-STATUS.
+000840 
+000850     SELECT REJECT-FILE ASSIGN TO "REJFILE"
+000860         FILE STATUS IS CB-REJECT-FILE-STATUS.
+000870 
+000880     SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+000890         FILE STATUS IS CB-CKPT-FILE-STATUS.
+000900 
+000910     SELECT DUPLICATE-FILE ASSIGN TO "DUPFILE"
+000920         FILE STATUS IS CB-DUPLICATE-FILE-STATUS.
+000930 
+000940     SELECT CONTROL-FILE ASSIGN TO "CTLFILE"
+000950         FILE STATUS IS CB-CTL-FILE-STATUS.
+000960 
+000970 DATA DIVISION.
+000980 FILE SECTION.
+000990 
+001000 FD  INPUT-FILE.
+001010 01  INPUT-REC.
+001020     COPY CUSTREC.
+001030 
+001040 FD  VIP-FILE.
+001050 01  VIP-REC             PIC X(45).
+001060 
+001070 FD  NORMAL-FILE.
+001080 01  NORMAL-REC          PIC X(45).
+001090 
+001100 FD  PREMIUM-FILE.
+001110 01  PREMIUM-REC         PIC X(45).
+001120 
+001130*================================================================
+001140* REPORT-FILE IS THE PRINTED CONTROL/SUMMARY REPORT - ONE 132-
+001150* BYTE PRINT IMAGE PER LINE.  OPERATIONS FILES THIS FOR THE
+001160* NIGHTLY AUDIT TRAIL.
+001170*================================================================
+001180 FD  REPORT-FILE.
+001190 01  REPORT-LINE         PIC X(132).
+001200 
+001210*================================================================
+001220* REJECT-FILE CARRIES THE ORIGINAL INPUT RECORD PLUS A REASON
+001230* CODE FOR EVERY RECORD FAILING VALIDATION IN 1800-VALIDATE-REC.
+001240*================================================================
+001250 FD  REJECT-FILE.
+001260 01  REJECT-REC.
+001270     05  REJ-CUST-ID         PIC 9(05).
+001280     05  REJ-NAME            PIC X(20).
+001290     05  REJ-BALANCE         PIC S9(07)V99.
+001300     05  REJ-REASON-CODE     PIC X(04).
+001310     05  REJ-REASON-TEXT     PIC X(25).
+001320 
+001330*================================================================
+001340* CHECKPOINT-FILE IS A SEQUENTIAL LOG OF CHECKPOINT SNAPSHOTS
+001350* WRITTEN EVERY CB-CHECKPOINT-INTERVAL INPUT RECORDS.  ON A
+001360* RESTART RUN THE LAST RECORD IN THIS FILE TELLS THE PROGRAM HOW
+001370* FAR INTO INPUT-FILE IT HAD GOTTEN AND WHAT THE RUNNING TALLIES
+001380* WERE AT THAT POINT.
+001390*================================================================
+001400 FD  CHECKPOINT-FILE.
+001410 01  CHECKPOINT-REC.
+001420     05  CKPT-LAST-CUST-ID       PIC 9(05).
+001430     05  CKPT-RECORDS-READ       PIC 9(07).
+001440     05  CKPT-COUNT-VIP          PIC 9(05).
+001450     05  CKPT-COUNT-PREMIUM      PIC 9(05).
+001460     05  CKPT-COUNT-NORMAL       PIC 9(05).
+001470     05  CKPT-COUNT-REJECTED     PIC 9(05).
+001480     05  CKPT-TOTAL-VIP-BAL      PIC 9(09)V99.
+001490     05  CKPT-TOTAL-PREMIUM-BAL  PIC 9(09)V99.
+001500     05  CKPT-TOTAL-NORMAL-BAL   PIC 9(09)V99.
+001510     05  CKPT-COUNT-DUPLICATE    PIC 9(05).
+001520*================================================================
+001530* DUPLICATE-FILE CARRIES A COPY OF ANY INPUT RECORD WHOSE CUST-ID
+001540* HAS ALREADY BEEN SEEN EARLIER IN THE SAME RUN.
+001550*================================================================
+001560 FD  DUPLICATE-FILE.
+001570 01  DUPLICATE-REC           PIC X(45).
+001580 
+001590*================================================================
+001600* CONTROL-FILE HOLDS OPERATOR-MAINTAINED CLASSIFICATION CUTOFFS.
+001610* ONE RECORD, FREE FORM, FIELD 1 = VIP THRESHOLD, FIELD 2 =
+001620* PREMIUM THRESHOLD (BOTH 9(07)V99).
+001630* IF THE FILE IS MISSING OR EMPTY THE PROGRAM FALLS BACK TO THE
+001640* STANDARD DEFAULT CUTOFFS SO A RUN NEVER ABENDS FOR WANT OF A
+001650* CONTROL CARD.
+001660*================================================================
+001670 FD  CONTROL-FILE.
+001680 01  CONTROL-REC.
+001690     05  CTL-VIP-THRESHOLD       PIC 9(07)V99.
+001700     05  CTL-PREMIUM-THRESHOLD   PIC 9(07)V99.
+001710 
+001720 WORKING-STORAGE SECTION.
+001730 
+001740 01  CB-SWITCHES.
+001750     05  CB-EOF-FLAG             PIC X(01) VALUE 'N'.
+001760         88  CB-EOF                      VALUE 'Y'.
+001770     05  CB-CTL-FILE-STATUS      PIC X(02) VALUE SPACES.
+001780         88  CB-CTL-FILE-OK              VALUE '00'.
+001790         88  CB-CTL-FILE-NOT-FOUND       VALUE '35'.
+001800     05  CB-REJECT-FLAG          PIC X(01) VALUE 'N'.
+001810         88  CB-REJECTED                 VALUE 'Y'.
+001820     05  CB-RESTART-SWITCH       PIC X(01) VALUE 'N'.
+001830         88  CB-RESTART-MODE             VALUE 'Y'.
+001840     05  CB-CKPT-FILE-STATUS     PIC X(02) VALUE SPACES.
+001850         88  CB-CKPT-FILE-OK             VALUE '00'.
+001860         88  CB-CKPT-FILE-NOT-FOUND      VALUE '35'.
+001870     05  CB-RECON-FLAG           PIC X(01) VALUE 'N'.
+001880         88  CB-RECON-OK                 VALUE 'Y'.
+001890     05  CB-DUPLICATE-FLAG       PIC X(01) VALUE 'N'.
+001900         88  CB-DUPLICATE                VALUE 'Y'.
+001910     05  CB-VIP-FILE-STATUS      PIC X(02) VALUE SPACES.
+001920         88  CB-VIP-FILE-OK              VALUE '00'.
+001930         88  CB-VIP-FILE-NOT-FOUND       VALUE '35'.
+001940     05  CB-PREMIUM-FILE-STATUS  PIC X(02) VALUE SPACES.
+001950         88  CB-PREMIUM-FILE-OK          VALUE '00'.
+001960         88  CB-PREMIUM-FILE-NOT-FOUND   VALUE '35'.
+001970     05  CB-NORMAL-FILE-STATUS   PIC X(02) VALUE SPACES.
+001980         88  CB-NORMAL-FILE-OK           VALUE '00'.
+001990         88  CB-NORMAL-FILE-NOT-FOUND    VALUE '35'.
+002000     05  CB-REJECT-FILE-STATUS   PIC X(02) VALUE SPACES.
+002010         88  CB-REJECT-FILE-OK           VALUE '00'.
+002020         88  CB-REJECT-FILE-NOT-FOUND    VALUE '35'.
+002030     05  CB-DUPLICATE-FILE-STATUS PIC X(02) VALUE SPACES.
+002040         88  CB-DUPLICATE-FILE-OK        VALUE '00'.
+002050         88  CB-DUPLICATE-FILE-NOT-FOUND VALUE '35'.
+002060     05  CB-REPORT-FILE-STATUS   PIC X(02) VALUE SPACES.
+002070         88  CB-REPORT-FILE-OK           VALUE '00'.
+002080 
+002090 01  CB-REJECT-REASON-CODE       PIC X(04) VALUE SPACES.
+002100 01  CB-REJECT-REASON-TEXT       PIC X(25) VALUE SPACES.
+002110 
+002120 01  CB-PARM-CARD                PIC X(20) VALUE SPACES.
+002130 01  CB-CKPT-EOF-FLAG            PIC X(01) VALUE 'N'.
+002140     88  CB-CKPT-EOF                     VALUE 'Y'.
+002150 01  CB-CKPT-QUOTIENT            PIC 9(07) VALUE 0.
+002160*================================================================
+002170* CB-REBUILD-REC UNPACKS A RAW VIP-REC/PREMIUM-REC/NORMAL-REC/
+002180* DUPLICATE-REC BLOB DURING A RESTART REBUILD PASS (SEE
+002190* 1680-REOPEN-AND-REBUILD).  PREFIXED RBD- THE SAME WAY CUSTMAINT
+002200* PREFIXES ITS OWN COPY OF CUSTREC MAST-, SO THE UNQUALIFIED
+002210* CUST-ID/NAME/BALANCE/REGION-CODE IN INPUT-REC STAY UNAMBIGUOUS.
+002220*================================================================
+002230 01  CB-REBUILD-REC.
+002240     COPY CUSTREC REPLACING CUST-ID     BY RBD-CUST-ID
+002250                            NAME        BY RBD-NAME
+002260                            BALANCE     BY RBD-BALANCE
+002270                            REGION-CODE BY RBD-REGION-CODE
+002280                            ACCOUNT-OPEN-DATE
+002290                                BY RBD-ACCOUNT-OPEN-DATE.
+002300 
+002310 01  CB-REBUILD-EOF-FLAG         PIC X(01) VALUE 'N'.
+002320     88  CB-REBUILD-EOF                  VALUE 'Y'.
+002330 01  CB-REBUILD-TOTAL            PIC 9(07) VALUE 0.
+002340 
+002350 01  CB-COUNTERS.
+002360     05  COUNT-VIP               PIC 9(05) VALUE 0.
+002370     05  COUNT-PREMIUM           PIC 9(05) VALUE 0.
+002380     05  COUNT-NORMAL            PIC 9(05) VALUE 0.
+002390     05  COUNT-REJECTED          PIC 9(05) VALUE 0.
+002400     05  COUNT-DUPLICATE         PIC 9(05) VALUE 0.
+002410     05  COUNT-INPUT-READ        PIC 9(07) VALUE 0.
+002420     05  CB-RECON-TOTAL          PIC 9(07) VALUE 0.
+002430 
+002440 01  CB-CHECKPOINT-CONTROLS.
+002450     05  CB-CHECKPOINT-INTERVAL  PIC 9(05) VALUE 1000.
+002460     05  CB-CKPT-REMAINDER       PIC 9(05) VALUE 0.
+002470     05  CB-SKIP-COUNT           PIC 9(07) VALUE 0.
+002480     05  CB-SKIP-TALLY           PIC 9(07) VALUE 0.
+002490     05  CB-RESTART-CUST-ID      PIC 9(05) VALUE 0.
+002500 01  CB-PARAMETERS.
+002510     05  CB-VIP-THRESHOLD        PIC 9(07)V99 VALUE 10000.00.
+002520     05  CB-PREMIUM-THRESHOLD    PIC 9(07)V99 VALUE 5000.00.
+002530 
+002540 01  CB-REPORT-TOTALS.
+002550     05  CB-TOTAL-VIP-BAL        PIC 9(09)V99 VALUE 0.
+002560     05  CB-TOTAL-PREMIUM-BAL    PIC 9(09)V99 VALUE 0.
+002570     05  CB-TOTAL-NORMAL-BAL     PIC 9(09)V99 VALUE 0.
+002580     05  CB-GRAND-COUNT          PIC 9(06) VALUE 0.
+002590     05  CB-GRAND-BAL            PIC 9(09)V99 VALUE 0.
+002600 
+002610 01  CB-RUN-DATE                 PIC 9(08) VALUE 0.
+002620 
+002630*================================================================
+002640* CB-REGION-TABLE ACCUMULATES VIP AND NORMAL COUNTS BY
+002650* REGION-CODE.  ENTRIES ARE ADDED AS NEW REGION CODES ARE SEEN ON
+002660* THE INPUT - THE TABLE IS NOT PRE-LOADED.
+002670*================================================================
+002680 01  CB-REGION-TABLE-FULL        PIC X(01) VALUE 'N'.
+002690     88  CB-REGION-OVERFLOW              VALUE 'Y'.
+002700 01  CB-LOOKUP-REGION-CODE       PIC X(03) VALUE SPACES.
+002710*----------------------------------------------------------------
+002720* CB-REGION-ENTRY CARRIES OCCURS ... DEPENDING ON CB-REGION-COUNT,
+002730* SO UNDER IBM COBOL RULES IT MUST BE THE LAST ITEM IN ITS 01-
+002740* LEVEL GROUP - CB-REGION-TABLE-FULL AND CB-LOOKUP-REGION-CODE
+002750* ABOVE ARE DECLARED AS THEIR OWN 01-LEVEL ITEMS RATHER THAN
+002760* FOLLOWING IT HERE FOR THAT REASON.
+002770*----------------------------------------------------------------
+002780 01  CB-REGION-TABLE.
+002790     05  CB-REGION-COUNT         PIC 9(03) VALUE 0.
+002800     05  CB-REGION-ENTRY OCCURS 1 TO 50 TIMES
+002810             DEPENDING ON CB-REGION-COUNT
+002820             INDEXED BY CB-REGION-IDX.
+002830         10  CB-REGION-CODE          PIC X(03).
+002840         10  CB-REGION-VIP-COUNT     PIC 9(05) VALUE 0.
+002850         10  CB-REGION-NORMAL-COUNT  PIC 9(05) VALUE 0.
+002860 
+002870*================================================================
+002880* CB-DUP-CHECK-TABLE IS A DIRECT-INDEXED SEEN-TABLE, ONE BYTE PER
+002890* POSSIBLE CUST-ID (1 THRU 99999 - CUST-ID OF ZERO IS ALREADY
+002900* REJECTED BY 1800-VALIDATE-REC).  A RECORD WHOSE CUST-ID IS
+002910* ALREADY FLAGGED 'Y' IS A DUPLICATE WITHIN THIS RUN.
+002920*================================================================
+002930 01  CB-DUP-CHECK-TABLE.
+002940     05  CB-SEEN-FLAG            PIC X(01)
+002950                 OCCURS 99999 TIMES VALUE 'N'.
+002960 
+002970*================================================================
+002980* PRINT-LINE LAYOUTS FOR REPORT-FILE.  EACH IS MOVED TO
+002990* REPORT-LINE AND WRITTEN; FILLER PADS EVERY LINE TO 132 BYTES.
+003000*================================================================
+003010 01  RPT-TITLE-LINE.
+003020     05  FILLER              PIC X(40) VALUE SPACES.
+003030     05  FILLER              PIC X(32)
+003040         VALUE "CUSTOMER CLASSIFICATION REPORT".
+003050     05  FILLER              PIC X(60) VALUE SPACES.
+003060 
+003070 01  RPT-DATE-LINE.
+003080     05  FILLER              PIC X(10) VALUE "RUN DATE: ".
+003090     05  RPT-RUN-DATE        PIC 9(08).
+003100     05  FILLER              PIC X(114) VALUE SPACES.
+003110 
+003120 01  RPT-BLANK-LINE.
+003130     05  FILLER              PIC X(132) VALUE SPACES.
+003140 
+003150 01  RPT-DETAIL-LINE.
+003160     05  RPT-LABEL           PIC X(20).
+003170     05  FILLER              PIC X(05) VALUE SPACES.
+003180     05  RPT-COUNT           PIC ZZZZZ9.
+003190     05  FILLER              PIC X(05) VALUE SPACES.
+003200     05  FILLER              PIC X(15) VALUE "BALANCE TOTAL:".
+003210     05  RPT-BALANCE         PIC Z,ZZZ,ZZZ,ZZ9.99.
+003220     05  FILLER              PIC X(65) VALUE SPACES.
+003230 
+003240 01  RPT-RECON-LINE.
+003250     05  FILLER              PIC X(16) VALUE "RECONCILIATION:".
+003260     05  RPT-RECON-STATUS    PIC X(15).
+003270     05  FILLER              PIC X(04) VALUE SPACES.
+003280     05  FILLER              PIC X(11) VALUE "READ:".
+003290     05  RPT-RECON-READ      PIC ZZZZZZ9.
+003300     05  FILLER              PIC X(04) VALUE SPACES.
+003310     05  FILLER              PIC X(12) VALUE "CLASSIFIED:".
+003320     05  RPT-RECON-CLASS     PIC ZZZZZZ9.
+003330     05  FILLER              PIC X(56) VALUE SPACES.
+003340 
+003350 01  RPT-REGION-HDR-LINE.
+003360     05  FILLER              PIC X(20) VALUE "REGION".
+003370     05  FILLER              PIC X(10) VALUE "VIP".
+003380     05  FILLER              PIC X(10) VALUE "NORMAL".
+003390     05  FILLER              PIC X(92) VALUE SPACES.
+003400 
+003410 01  RPT-REGION-LINE.
+003420     05  RPT-REGION-CODE     PIC X(03).
+003430     05  FILLER              PIC X(17) VALUE SPACES.
+003440     05  RPT-REGION-VIP      PIC ZZZZ9.
+003450     05  FILLER              PIC X(05) VALUE SPACES.
+003460     05  RPT-REGION-NORMAL   PIC ZZZZ9.
+003470     05  FILLER              PIC X(97) VALUE SPACES.
+003480 
+003490 01  RPT-REGION-OVFL-LINE.
+003500     05  FILLER              PIC X(69)
+003510         VALUE "NOTE - MORE THAN 50 DISTINCT REGION CODES SEEN: ".
+003520     05  FILLER              PIC X(63)
+003530         VALUE "EXTRA CODES WERE FOLDED INTO LAST ENTRY.".
+003540 
+003550 
+003560 PROCEDURE DIVISION.
+003570 
+003580 0000-MAINLINE.
+003590 
+003600     PERFORM 1000-INITIALIZE
+003610         THRU 1000-EXIT
+003620 
+003630     PERFORM UNTIL CB-EOF
+003640         READ INPUT-FILE
+003650             AT END
+003660                 MOVE 'Y' TO CB-EOF-FLAG
+003670             NOT AT END
+003680                 ADD 1 TO COUNT-INPUT-READ
+003690                 PERFORM 1800-VALIDATE-REC
+003700                     THRU 1800-EXIT
+003710                 IF CB-REJECTED
+003720                     PERFORM 1850-REJECT-REC
+003730                         THRU 1850-EXIT
+003740                 ELSE
+003750                     PERFORM 1900-CHECK-DUPLICATE
+003760                         THRU 1900-EXIT
+003770                     IF CB-DUPLICATE
+003780                         PERFORM 1950-DUPLICATE-REC
+003790                             THRU 1950-EXIT
+003800                     ELSE
+003810                         PERFORM 2000-PROCESS-REC
+003820                             THRU 2000-EXIT
+003830                     END-IF
+003840                 END-IF
+003850                 PERFORM 1600-CHECK-CHECKPOINT
+003860                     THRU 1600-EXIT
+003870         END-READ
+003880     END-PERFORM
+003890 
+003900     PERFORM 7000-RECONCILE-COUNTS
+003910         THRU 7000-EXIT
+003920 
+003930     DISPLAY "VIP COUNT: " COUNT-VIP
+003940     DISPLAY "PREMIUM COUNT: " COUNT-PREMIUM
+003950     DISPLAY "NORMAL COUNT: " COUNT-NORMAL
+003960     DISPLAY "REJECTED COUNT: " COUNT-REJECTED
+003970     DISPLAY "DUPLICATE COUNT: " COUNT-DUPLICATE
+003980     IF CB-RECON-OK
+003990         DISPLAY "RECONCILIATION OK - " COUNT-INPUT-READ
+004000             " INPUT RECORDS ACCOUNTED FOR"
+004010     ELSE
+004020         DISPLAY "*** RECONCILIATION FAILED - " COUNT-INPUT-READ
+004030             " READ, " CB-RECON-TOTAL " CLASSIFIED ***"
+004040     END-IF
+004050 
+004060     PERFORM 8000-PRINT-REPORT
+004070         THRU 8000-EXIT
+004080 
+004090     PERFORM 9000-TERMINATE
+004100         THRU 9000-EXIT
+004110 
+004120     STOP RUN.
+004130 
+004140 1000-INITIALIZE.
+004150*----------------------------------------------------------------
+004160* A PARM OF "RESTART" TELLS US TO PICK UP WHERE THE LAST RUN LEFT
+004170* A CHECKPOINT INSTEAD OF REBUILDING THE OUTPUT FILES FROM
+004180* SCRATCH.
+004190*----------------------------------------------------------------
+004200     ACCEPT CB-PARM-CARD FROM COMMAND-LINE
+004210 
+004220     IF CB-PARM-CARD(1:7) = "RESTART"
+004230         MOVE 'Y' TO CB-RESTART-SWITCH
+004240     END-IF
+004250*----------------------------------------------------------------
+004260* LOAD THE VIP AND PREMIUM CUTOFFS FROM CONTROL-FILE.  OPERATIONS
+004270* MAINTAINS THIS FILE BETWEEN RUNS; IF IT IS ABSENT THE
+004280* COMPILED-IN DEFAULTS CARRIED IN CB-PARAMETERS ARE USED UNCHANGED
+004290*----------------------------------------------------------------
+004300     OPEN INPUT CONTROL-FILE
+004310 
+004320     IF CB-CTL-FILE-OK
+004330         READ CONTROL-FILE
+004340             AT END
+004350                 CONTINUE
+004360             NOT AT END
+004370                 MOVE CTL-VIP-THRESHOLD TO CB-VIP-THRESHOLD
+004380                 MOVE CTL-PREMIUM-THRESHOLD
+004390                     TO CB-PREMIUM-THRESHOLD
+004400         END-READ
+004410         CLOSE CONTROL-FILE
+004420     END-IF
+004430 
+004440     OPEN INPUT INPUT-FILE
+004450 
+004460     IF CB-RESTART-MODE
+004470*       THE CHECKPOINT-FOUND/NOT-FOUND CHECK DRIVES HOW THE
+004480*       CLASSIFICATION FILES GET OPENED, SO IT MUST HAPPEN BEFORE
+004490*       THEY ARE OPENED AT ALL - SEE 1650-RESTART-SKIP.
+004500         PERFORM 1650-RESTART-SKIP
+004510             THRU 1650-EXIT
+004520     ELSE
+004530         PERFORM 1630-OPEN-FRESH-FILES
+004540             THRU 1630-EXIT
+004550     END-IF
+004560     OPEN OUTPUT REPORT-FILE
+004570     IF NOT CB-REPORT-FILE-OK
+004580         DISPLAY "ERROR OPENING REPORT-FILE - FILE STATUS "
+004590             CB-REPORT-FILE-STATUS
+004600     END-IF
+004610 
+004620     ACCEPT CB-RUN-DATE FROM DATE YYYYMMDD.
+004630 
+004640 1000-EXIT.
+004650     EXIT.
+004660 
+004670 1630-OPEN-FRESH-FILES.
+004680*----------------------------------------------------------------
+004690* A NON-RESTART RUN ALWAYS STARTS EVERY CLASSIFICATION FILE (AND
+004700* THE CHECKPOINT LOG) FROM EMPTY.
+004710*----------------------------------------------------------------
+004720     OPEN OUTPUT VIP-FILE
+004730     OPEN OUTPUT PREMIUM-FILE
+004740     OPEN OUTPUT NORMAL-FILE
+004750     OPEN OUTPUT REJECT-FILE
+004760     OPEN OUTPUT CHECKPOINT-FILE
+004770     OPEN OUTPUT DUPLICATE-FILE.
+004780 
+004790 1630-EXIT.
+004800     EXIT.
+004810 
+004820 1600-CHECK-CHECKPOINT.
+004830*----------------------------------------------------------------
+004840* EVERY CB-CHECKPOINT-INTERVAL INPUT RECORDS, DROP A CHECKPOINT
+004850* SO A RESTART DOES NOT HAVE TO REPROCESS THE WHOLE FILE.
+004860*----------------------------------------------------------------
+004870     DIVIDE COUNT-INPUT-READ BY CB-CHECKPOINT-INTERVAL
+004880         GIVING CB-CKPT-QUOTIENT
+004890         REMAINDER CB-CKPT-REMAINDER
+004900 
+004910     IF CB-CKPT-REMAINDER = ZERO
+004920         PERFORM 1620-WRITE-CHECKPOINT
+004930             THRU 1620-EXIT
+004940     END-IF.
+004950 
+004960 1600-EXIT.
+004970     EXIT.
+004980 
+004990 1620-WRITE-CHECKPOINT.
+005000     MOVE CUST-ID                TO CKPT-LAST-CUST-ID
+005010     MOVE COUNT-INPUT-READ       TO CKPT-RECORDS-READ
+005020     MOVE COUNT-VIP              TO CKPT-COUNT-VIP
+005030     MOVE COUNT-PREMIUM          TO CKPT-COUNT-PREMIUM
+005040     MOVE COUNT-NORMAL           TO CKPT-COUNT-NORMAL
+005050     MOVE COUNT-REJECTED         TO CKPT-COUNT-REJECTED
+005060     MOVE CB-TOTAL-VIP-BAL       TO CKPT-TOTAL-VIP-BAL
+005070     MOVE CB-TOTAL-PREMIUM-BAL   TO CKPT-TOTAL-PREMIUM-BAL
+005080     MOVE CB-TOTAL-NORMAL-BAL    TO CKPT-TOTAL-NORMAL-BAL
+005090     MOVE COUNT-DUPLICATE        TO CKPT-COUNT-DUPLICATE
+005100     WRITE CHECKPOINT-REC
+005110     IF NOT CB-CKPT-FILE-OK
+005120         DISPLAY "ERROR WRITING CHECKPOINT-FILE - FILE STATUS "
+005130             CB-CKPT-FILE-STATUS
+005140     END-IF.
+005150 
+005160 1620-EXIT.
+005170     EXIT.
+005180 
+005190 1650-RESTART-SKIP.
+005200*----------------------------------------------------------------
+005210* RE-ESTABLISHES WHERE THE LAST RUN LEFT OFF.  THE PRIOR
+005220* CHECKPOINT LOG IS READ TO EOF TO FIND ITS LAST RECORD, BUT THE
+005230* ACTUAL RESUME POINT AND RUNNING TALLIES ARE REBUILT FROM THE
+005240* CLASSIFICATION FILES THEMSELVES (1680-REOPEN-AND-REBUILD)
+005250* RATHER THAN TRUSTED BLINDLY FROM THE CHECKPOINT RECORD - A
+005260* CRASH BETWEEN CHECKPOINTS CAN LEAVE RECORDS ALREADY WRITTEN TO
+005270* VIP/PREMIUM/NORMAL/REJECT/DUPLICATE THAT THE LAST CHECKPOINT
+005280* NEVER COUNTED.  READING THOSE FILES BACK IS THE ONLY DURABLE
+005290* RECORD OF EXACTLY HOW FAR THE PRIOR RUN GOT, SO INPUT-FILE IS
+005300* SKIPPED FORWARD TO MATCH WHAT THEY ACTUALLY CONTAIN - NEVER
+005310* JUST TO THE LAST CHECKPOINT'S RECORDS-READ COUNT - WHICH IS
+005320* WHAT PREVENTS RECORDS FROM BEING RECLASSIFIED AND DOUBLE-
+005330* COUNTED ON RESTART.
+005340*----------------------------------------------------------------
+005350      OPEN INPUT CHECKPOINT-FILE
+005360 
+005370      IF CB-CKPT-FILE-OK
+005380          PERFORM 1660-READ-LAST-CKPT
+005390              THRU 1660-EXIT
+005400          CLOSE CHECKPOINT-FILE
+005410          OPEN EXTEND CHECKPOINT-FILE
+005420 
+005430          MOVE CKPT-LAST-CUST-ID      TO CB-RESTART-CUST-ID
+005440 
+005450          PERFORM 1680-REOPEN-AND-REBUILD
+005460              THRU 1680-EXIT
+005470 
+005480          MOVE CB-REBUILD-TOTAL       TO CB-SKIP-COUNT
+005490          MOVE CB-REBUILD-TOTAL       TO COUNT-INPUT-READ
+005500 
+005510          IF CB-SKIP-COUNT > CKPT-RECORDS-READ
+005520              DISPLAY "RESTART RECOVERED " CB-SKIP-COUNT
+005530                  " RECORDS ALREADY ON THE OUTPUT FILES - THE "
+005540              "LAST CHECKPOINT COVERED " CKPT-RECORDS-READ
+005550          END-IF
+005560 
+005570          MOVE 0 TO CB-SKIP-TALLY
+005580          PERFORM 1670-SKIP-ONE-RECORD
+005590              THRU 1670-EXIT
+005600              UNTIL CB-SKIP-TALLY NOT LESS THAN CB-SKIP-COUNT
+005610                  OR CB-EOF
+005620 
+005630          IF CB-EOF
+005640              DISPLAY "RESTART POSITION REACHED END OF INPUT-FILE"
+005650          ELSE
+005660              IF CUST-ID NOT = CB-RESTART-CUST-ID
+005670                  DISPLAY "NOTE - NEXT RECORD'S CUST-ID DIFFERS "
+005680                      "FROM THE LAST CHECKPOINTED CUST-ID - "
+005690                      "EXPECTED WHEN RECORDS WERE RECOVERED FROM "
+005700                      "THE OUTPUT FILES ABOVE"
+005710              END-IF
+005720              DISPLAY "RESTARTED AFTER " CB-SKIP-COUNT
+005730                  " INPUT RECORDS, LAST CUST-ID "
+005740                  CB-RESTART-CUST-ID
+005750          END-IF
+005760      ELSE
+005770          DISPLAY "RESTART REQUESTED BUT NO CHECKPOINT FILE "
+005780              "FOUND - STARTING FROM THE TOP"
+005790          MOVE 'N' TO CB-RESTART-SWITCH
+005800          PERFORM 1630-OPEN-FRESH-FILES
+005810              THRU 1630-EXIT
+005820      END-IF.
+005830 
+005840 1650-EXIT.
+005850     EXIT.
+005860 
+005870 1680-REOPEN-AND-REBUILD.
+005880*----------------------------------------------------------------
+005890* REOPENS EACH CLASSIFICATION FILE INPUT LONG ENOUGH TO REPLAY
+005900* EVERY RECORD ALREADY WRITTEN BY THE PRIOR RUN, REBUILDING
+005910* COUNT-VIP/PREMIUM/NORMAL/REJECTED/DUPLICATE, THE BALANCE
+005920* TOTALS, THE REGION BREAKDOWN, AND CB-DUP-CHECK-TABLE FROM
+005930* SCRATCH - THEN REOPENS EACH FILE EXTEND SO THIS RUN APPENDS
+005940* AFTER WHAT IS ALREADY THERE.  IF A FILE IS MISSING (OPERATIONS
+005950* ARCHIVED IT BUT THE CHECKPOINT LOG SURVIVED) IT IS TREATED AS
+005960* EMPTY AND OPENED FRESH RATHER THAN ABENDING THE RUN.
+005970*----------------------------------------------------------------
+005980      MOVE 0 TO CB-REBUILD-TOTAL
+005990      MOVE 0 TO COUNT-VIP
+006000      MOVE 0 TO COUNT-PREMIUM
+006010      MOVE 0 TO COUNT-NORMAL
+006020      MOVE 0 TO COUNT-REJECTED
+006030      MOVE 0 TO COUNT-DUPLICATE
+006040      MOVE 0 TO CB-TOTAL-VIP-BAL
+006050      MOVE 0 TO CB-TOTAL-PREMIUM-BAL
+006060      MOVE 0 TO CB-TOTAL-NORMAL-BAL
+006070 
+006080      PERFORM 1681-REBUILD-VIP THRU 1681-EXIT
+006090      PERFORM 1682-REBUILD-PREMIUM THRU 1682-EXIT
+006100      PERFORM 1683-REBUILD-NORMAL THRU 1683-EXIT
+006110      PERFORM 1684-REBUILD-REJECT THRU 1684-EXIT
+006120      PERFORM 1685-REBUILD-DUPLICATE THRU 1685-EXIT.
+006130 
+006140 1680-EXIT.
+006150      EXIT.
+006160 
+006170 1681-REBUILD-VIP.
+006180      OPEN INPUT VIP-FILE
+006190      IF CB-VIP-FILE-NOT-FOUND
+006200          OPEN OUTPUT VIP-FILE
+006210      ELSE
+006220          MOVE 'N' TO CB-REBUILD-EOF-FLAG
+006230          PERFORM 1681A-REBUILD-VIP-REC
+006240              THRU 1681A-EXIT
+006250              UNTIL CB-REBUILD-EOF
+006260      END-IF
+006270      CLOSE VIP-FILE
+006280      OPEN EXTEND VIP-FILE.
+006290 
+006300 1681-EXIT.
+006310      EXIT.
+006320 
+006330 1681A-REBUILD-VIP-REC.
+006340      READ VIP-FILE
+006350          AT END
+006360              MOVE 'Y' TO CB-REBUILD-EOF-FLAG
+006370          NOT AT END
+006380              MOVE VIP-REC TO CB-REBUILD-REC
+006390              ADD 1 TO COUNT-VIP
+006400              ADD 1 TO CB-REBUILD-TOTAL
+006410              ADD RBD-BALANCE TO CB-TOTAL-VIP-BAL
+006420              MOVE 'Y' TO CB-SEEN-FLAG(RBD-CUST-ID)
+006430              MOVE RBD-REGION-CODE TO CB-LOOKUP-REGION-CODE
+006440              PERFORM 2050-FIND-REGION-INDEX
+006450                  THRU 2050-EXIT
+006460              ADD 1 TO CB-REGION-VIP-COUNT(CB-REGION-IDX)
+006470      END-READ.
+006480 
+006490 1681A-EXIT.
+006500      EXIT.
+006510 
+006520 1682-REBUILD-PREMIUM.
+006530      OPEN INPUT PREMIUM-FILE
+006540      IF CB-PREMIUM-FILE-NOT-FOUND
+006550          OPEN OUTPUT PREMIUM-FILE
+006560      ELSE
+006570          MOVE 'N' TO CB-REBUILD-EOF-FLAG
+006580          PERFORM 1682A-REBUILD-PREMIUM-REC
+006590              THRU 1682A-EXIT
+006600              UNTIL CB-REBUILD-EOF
+006610      END-IF
+006620      CLOSE PREMIUM-FILE
+006630      OPEN EXTEND PREMIUM-FILE.
+006640 
+006650 1682-EXIT.
+006660      EXIT.
+006670 
+006680 1682A-REBUILD-PREMIUM-REC.
+006690      READ PREMIUM-FILE
+006700          AT END
+006710              MOVE 'Y' TO CB-REBUILD-EOF-FLAG
+006720          NOT AT END
+006730              MOVE PREMIUM-REC TO CB-REBUILD-REC
+006740              ADD 1 TO COUNT-PREMIUM
+006750              ADD 1 TO CB-REBUILD-TOTAL
+006760              ADD RBD-BALANCE TO CB-TOTAL-PREMIUM-BAL
+006770              MOVE 'Y' TO CB-SEEN-FLAG(RBD-CUST-ID)
+006780      END-READ.
+006790 
+006800 1682A-EXIT.
+006810      EXIT.
+006820 
+006830 1683-REBUILD-NORMAL.
+006840      OPEN INPUT NORMAL-FILE
+006850      IF CB-NORMAL-FILE-NOT-FOUND
+006860          OPEN OUTPUT NORMAL-FILE
+006870      ELSE
+006880          MOVE 'N' TO CB-REBUILD-EOF-FLAG
+006890          PERFORM 1683A-REBUILD-NORMAL-REC
+006900              THRU 1683A-EXIT
+006910              UNTIL CB-REBUILD-EOF
+006920      END-IF
+006930      CLOSE NORMAL-FILE
+006940      OPEN EXTEND NORMAL-FILE.
+006950 
+006960 1683-EXIT.
+006970      EXIT.
+006980 
+006990 1683A-REBUILD-NORMAL-REC.
+007000      READ NORMAL-FILE
+007010          AT END
+007020              MOVE 'Y' TO CB-REBUILD-EOF-FLAG
+007030          NOT AT END
+007040              MOVE NORMAL-REC TO CB-REBUILD-REC
+007050              ADD 1 TO COUNT-NORMAL
+007060              ADD 1 TO CB-REBUILD-TOTAL
+007070              ADD RBD-BALANCE TO CB-TOTAL-NORMAL-BAL
+007080              MOVE 'Y' TO CB-SEEN-FLAG(RBD-CUST-ID)
+007090              MOVE RBD-REGION-CODE TO CB-LOOKUP-REGION-CODE
+007100              PERFORM 2050-FIND-REGION-INDEX
+007110                  THRU 2050-EXIT
+007120              ADD 1 TO CB-REGION-NORMAL-COUNT(CB-REGION-IDX)
+007130      END-READ.
+007140 
+007150 1683A-EXIT.
+007160      EXIT.
+007170 
+007180 1684-REBUILD-REJECT.
+007190      OPEN INPUT REJECT-FILE
+007200      IF CB-REJECT-FILE-NOT-FOUND
+007210          OPEN OUTPUT REJECT-FILE
+007220      ELSE
+007230          MOVE 'N' TO CB-REBUILD-EOF-FLAG
+007240          PERFORM 1684A-REBUILD-REJECT-REC
+007250              THRU 1684A-EXIT
+007260              UNTIL CB-REBUILD-EOF
+007270      END-IF
+007280      CLOSE REJECT-FILE
+007290      OPEN EXTEND REJECT-FILE.
+007300 
+007310 1684-EXIT.
+007320      EXIT.
+007330 
+007340 1684A-REBUILD-REJECT-REC.
+007350*    REJECTED RECORDS ARE NEVER RUN THROUGH DUPLICATE DETECTION
+007360*    ON THE LIVE PATH EITHER (1850-REJECT-REC IS REACHED BEFORE
+007370*    1900-CHECK-DUPLICATE), SO CB-SEEN-FLAG IS LEFT ALONE HERE.
+007380      READ REJECT-FILE
+007390          AT END
+007400              MOVE 'Y' TO CB-REBUILD-EOF-FLAG
+007410          NOT AT END
+007420              ADD 1 TO COUNT-REJECTED
+007430              ADD 1 TO CB-REBUILD-TOTAL
+007440      END-READ.
+007450 
+007460 1684A-EXIT.
+007470      EXIT.
+007480 
+007490 1685-REBUILD-DUPLICATE.
+007500      OPEN INPUT DUPLICATE-FILE
+007510      IF CB-DUPLICATE-FILE-NOT-FOUND
+007520          OPEN OUTPUT DUPLICATE-FILE
+007530      ELSE
+007540          MOVE 'N' TO CB-REBUILD-EOF-FLAG
+007550          PERFORM 1685A-REBUILD-DUPLICATE-REC
+007560              THRU 1685A-EXIT
+007570              UNTIL CB-REBUILD-EOF
+007580      END-IF
+007590      CLOSE DUPLICATE-FILE
+007600      OPEN EXTEND DUPLICATE-FILE.
+007610 
+007620 1685-EXIT.
+007630      EXIT.
+007640 
+007650 1685A-REBUILD-DUPLICATE-REC.
+007660      READ DUPLICATE-FILE
+007670          AT END
+007680              MOVE 'Y' TO CB-REBUILD-EOF-FLAG
+007690          NOT AT END
+007700              MOVE DUPLICATE-REC TO CB-REBUILD-REC
+007710              ADD 1 TO COUNT-DUPLICATE
+007720              ADD 1 TO CB-REBUILD-TOTAL
+007730              MOVE 'Y' TO CB-SEEN-FLAG(RBD-CUST-ID)
+007740      END-READ.
+007750 
+007760 1685A-EXIT.
+007770      EXIT.
+007780 
+007790 1660-READ-LAST-CKPT.
+007800     MOVE 'N' TO CB-CKPT-EOF-FLAG
+007810     PERFORM 1661-READ-ONE-CKPT-REC
+007820         THRU 1661-EXIT
+007830         UNTIL CB-CKPT-EOF.
+007840 
+007850 1660-EXIT.
+007860     EXIT.
+007870 
+007880 1661-READ-ONE-CKPT-REC.
+007890     READ CHECKPOINT-FILE
+007900         AT END
+007910             MOVE 'Y' TO CB-CKPT-EOF-FLAG
+007920         NOT AT END
+007930             CONTINUE
+007940     END-READ.
+007950 
+007960 1661-EXIT.
+007970     EXIT.
+007980 
+007990 1670-SKIP-ONE-RECORD.
+008000     READ INPUT-FILE
+008010         AT END
+008020             MOVE 'Y' TO CB-EOF-FLAG
+008030         NOT AT END
+008040             ADD 1 TO CB-SKIP-TALLY
+008050     END-READ.
+008060 
+008070 1670-EXIT.
+008080     EXIT.
+008090 
+008100 1800-VALIDATE-REC.
+008110*----------------------------------------------------------------
+008120* CHECKS A FRESHLY-READ INPUT-REC FOR THE THREE KNOWN WAYS A BAD
+008130* EXTRACT RECORD SHOWS UP.  FIRST FAILURE FOUND WINS - THE RECORD
+008140* IS REJECTED FOR ONE REASON AT A TIME.
+008150*----------------------------------------------------------------
+008160     MOVE 'N' TO CB-REJECT-FLAG
+008170     MOVE SPACES TO CB-REJECT-REASON-CODE
+008180     MOVE SPACES TO CB-REJECT-REASON-TEXT
+008190 
+008200     IF CUST-ID IS NOT NUMERIC OR CUST-ID = ZERO
+008210         MOVE 'Y' TO CB-REJECT-FLAG
+008220         MOVE 'R001' TO CB-REJECT-REASON-CODE
+008230         MOVE "BAD CUST-ID" TO CB-REJECT-REASON-TEXT
+008240     ELSE
+008250         IF NAME = SPACES
+008260             MOVE 'Y' TO CB-REJECT-FLAG
+008270             MOVE 'R002' TO CB-REJECT-REASON-CODE
+008280             MOVE "MISSING NAME" TO CB-REJECT-REASON-TEXT
+008290         ELSE
+008300             IF BALANCE IS NOT NUMERIC OR BALANCE < ZERO
+008310                 MOVE 'Y' TO CB-REJECT-FLAG
+008320                 MOVE 'R003' TO CB-REJECT-REASON-CODE
+008330                 MOVE "NEGATIVE BALANCE" TO CB-REJECT-REASON-TEXT
+008340             END-IF
+008350         END-IF
+008360     END-IF.
+008370 
+008380 1800-EXIT.
+008390     EXIT.
+008400 
+008410 1850-REJECT-REC.
+008420     MOVE CUST-ID                TO REJ-CUST-ID
+008430     MOVE NAME                   TO REJ-NAME
+008440     MOVE BALANCE                TO REJ-BALANCE
+008450     MOVE CB-REJECT-REASON-CODE  TO REJ-REASON-CODE
+008460     MOVE CB-REJECT-REASON-TEXT  TO REJ-REASON-TEXT
+008470     WRITE REJECT-REC
+008480     IF CB-REJECT-FILE-OK
+008490         ADD 1 TO COUNT-REJECTED
+008500     ELSE
+008510         DISPLAY "ERROR WRITING REJECT-FILE - FILE STATUS "
+008520             CB-REJECT-FILE-STATUS " - CUST-ID " CUST-ID
+008530     END-IF.
+008540 
+008550 1850-EXIT.
+008560     EXIT.
+008570 
+008580 1900-CHECK-DUPLICATE.
+008590*----------------------------------------------------------------
+008600* A CUST-ID ALREADY FLAGGED 'Y' IN CB-SEEN-FLAG HAS BEEN SEEN
+008610* EARLIER IN THIS RUN - THE RECORD IS A DUPLICATE.  OTHERWISE THE
+008620* FLAG IS SET SO THE NEXT OCCURRENCE OF THIS CUST-ID IS CAUGHT.
+008630*----------------------------------------------------------------
+008640     IF CB-SEEN-FLAG(CUST-ID) = 'Y'
+008650         MOVE 'Y' TO CB-DUPLICATE-FLAG
+008660     ELSE
+008670         MOVE 'N' TO CB-DUPLICATE-FLAG
+008680         MOVE 'Y' TO CB-SEEN-FLAG(CUST-ID)
+008690     END-IF.
+008700 
+008710 1900-EXIT.
+008720     EXIT.
+008730 
+008740 1950-DUPLICATE-REC.
+008750     MOVE INPUT-REC TO DUPLICATE-REC
+008760     WRITE DUPLICATE-REC
+008770     IF CB-DUPLICATE-FILE-OK
+008780         ADD 1 TO COUNT-DUPLICATE
+008790     ELSE
+008800         DISPLAY "ERROR WRITING DUPLICATE-FILE - FILE STATUS "
+008810             CB-DUPLICATE-FILE-STATUS " - CUST-ID " CUST-ID
+008820     END-IF.
+008830 
+008840 1950-EXIT.
+008850     EXIT.
+008860 
+008870 2000-PROCESS-REC.
+008880 
+008890     IF BALANCE > CB-VIP-THRESHOLD
+008900         MOVE INPUT-REC TO VIP-REC
+008910         WRITE VIP-REC
+008920         IF CB-VIP-FILE-OK
+008930             ADD 1 TO COUNT-VIP
+008940             ADD BALANCE TO CB-TOTAL-VIP-BAL
+008950             PERFORM 2100-ACCUM-VIP-REGION
+008960                 THRU 2100-EXIT
+008970         ELSE
+008980             DISPLAY "ERROR WRITING VIP-FILE - FILE STATUS "
+008990                 CB-VIP-FILE-STATUS " - CUST-ID " CUST-ID
+009000         END-IF
+009010     ELSE
+009020         IF BALANCE > CB-PREMIUM-THRESHOLD
+009030             MOVE INPUT-REC TO PREMIUM-REC
+009040             WRITE PREMIUM-REC
+009050             IF CB-PREMIUM-FILE-OK
+009060                 ADD 1 TO COUNT-PREMIUM
+009070                 ADD BALANCE TO CB-TOTAL-PREMIUM-BAL
+009080             ELSE
+009090                 DISPLAY "ERROR WRITING PREMIUM-FILE STATUS "
+009100                     CB-PREMIUM-FILE-STATUS " CUST-ID " CUST-ID
+009110             END-IF
+009120         ELSE
+009130             MOVE INPUT-REC TO NORMAL-REC
+009140             WRITE NORMAL-REC
+009150             IF CB-NORMAL-FILE-OK
+009160                 ADD 1 TO COUNT-NORMAL
+009170                 ADD BALANCE TO CB-TOTAL-NORMAL-BAL
+009180                 PERFORM 2200-ACCUM-NORMAL-REGION
+009190                     THRU 2200-EXIT
+009200             ELSE
+009210                 DISPLAY "ERROR WRITING NORMAL-FILE STATUS "
+009220                     CB-NORMAL-FILE-STATUS " CUST-ID " CUST-ID
+009230             END-IF
+009240         END-IF
+009250     END-IF.
+009260 
+009270 2000-EXIT.
+009280     EXIT.
+009290 
+009300 2050-FIND-REGION-INDEX.
+009310*----------------------------------------------------------------
+009320* LOCATES CB-LOOKUP-REGION-CODE IN CB-REGION-TABLE, ADDING A NEW
+009330* ENTRY THE FIRST TIME A REGION CODE IS SEEN.  CB-REGION-IDX
+009340* POINTS AT THE ENTRY ON EXIT EITHER WAY.  THE TABLE IS SIZED BY
+009350* OCCURS ... DEPENDING ON CB-REGION-COUNT SO SEARCH ONLY WALKS
+009360* THE POPULATED ENTRIES, NOT THE FULL 50-SLOT CAPACITY.
+009370*----------------------------------------------------------------
+009380      IF CB-REGION-COUNT = ZERO
+009390          PERFORM 2060-ADD-REGION-ENTRY
+009400              THRU 2060-EXIT
+009410      ELSE
+009420          SET CB-REGION-IDX TO 1
+009430          SEARCH CB-REGION-ENTRY
+009440              AT END
+009450                  PERFORM 2060-ADD-REGION-ENTRY
+009460                      THRU 2060-EXIT
+009470              WHEN CB-REGION-CODE(CB-REGION-IDX) =
+009480                      CB-LOOKUP-REGION-CODE
+009490                  CONTINUE
+009500          END-SEARCH
+009510      END-IF.
+009520 
+009530 2050-EXIT.
+009540      EXIT.
+009550 
+009560 2060-ADD-REGION-ENTRY.
+009570*----------------------------------------------------------------
+009580* A REGION CODE NOT ALREADY IN THE TABLE.  ONCE THE TABLE IS
+009590* FULL (CB-REGION-COUNT AT ITS OCCURS MAXIMUM) THE CODE IS
+009600* FOLDED INTO THE LAST ENTRY AND CB-REGION-OVERFLOW IS RAISED SO
+009610* THE REPORT CAN FLAG THE REGION BREAKDOWN AS INCOMPLETE RATHER
+009620* THAN SILENTLY INDEX PAST THE TABLE.
+009630*----------------------------------------------------------------
+009640      IF CB-REGION-COUNT NOT < 50
+009650          MOVE 'Y' TO CB-REGION-TABLE-FULL
+009660          SET CB-REGION-IDX TO CB-REGION-COUNT
+009670      ELSE
+009680          ADD 1 TO CB-REGION-COUNT
+009690          SET CB-REGION-IDX TO CB-REGION-COUNT
+009700          MOVE CB-LOOKUP-REGION-CODE
+009710              TO CB-REGION-CODE(CB-REGION-IDX)
+009720          MOVE 0 TO CB-REGION-VIP-COUNT(CB-REGION-IDX)
+009730          MOVE 0 TO CB-REGION-NORMAL-COUNT(CB-REGION-IDX)
+009740      END-IF.
+009750 
+009760 2060-EXIT.
+009770      EXIT.
+009780 
+009790 2100-ACCUM-VIP-REGION.
+009800      MOVE REGION-CODE TO CB-LOOKUP-REGION-CODE
+009810      PERFORM 2050-FIND-REGION-INDEX
+009820          THRU 2050-EXIT
+009830      ADD 1 TO CB-REGION-VIP-COUNT(CB-REGION-IDX).
+009840 
+009850 2100-EXIT.
+009860      EXIT.
+009870 
+009880 2200-ACCUM-NORMAL-REGION.
+009890      MOVE REGION-CODE TO CB-LOOKUP-REGION-CODE
+009900      PERFORM 2050-FIND-REGION-INDEX
+009910          THRU 2050-EXIT
+009920      ADD 1 TO CB-REGION-NORMAL-COUNT(CB-REGION-IDX).
+009930 
+009940 2200-EXIT.
+009950     EXIT.
+009960 
+009970 7000-RECONCILE-COUNTS.
+009980*----------------------------------------------------------------
+009990* THE NUMBER OF INPUT RECORDS READ MUST EQUAL THE NUMBER SORTED
+010000* INTO VIP, PREMIUM, NORMAL, REJECT-FILE AND DUPLICATE-FILE.  IF
+010010* IT DOES NOT, A RECORD WENT SOMEWHERE IT SHOULD NOT HAVE AND THE
+010020* RUN IS FLAGGED OUT OF BALANCE ON THE REPORT RATHER THAN LET IT
+010030* PASS SILENTLY.
+010040*----------------------------------------------------------------
+010050     COMPUTE CB-RECON-TOTAL =
+010060         COUNT-VIP + COUNT-PREMIUM + COUNT-NORMAL +
+010070         COUNT-REJECTED + COUNT-DUPLICATE
+010080 
+010090     IF CB-RECON-TOTAL = COUNT-INPUT-READ
+010100         MOVE 'Y' TO CB-RECON-FLAG
+010110     ELSE
+010120         MOVE 'N' TO CB-RECON-FLAG
+010130     END-IF.
+010140 
+010150 7000-EXIT.
+010160     EXIT.
+010170 
+010180 8000-PRINT-REPORT.
+010190*----------------------------------------------------------------
+010200* WRITES THE NIGHTLY CONTROL/SUMMARY REPORT - RECORD COUNTS AND
+010210* BALANCE TOTALS PER BUCKET, A GRAND TOTAL, AND THE RUN DATE.
+010220*----------------------------------------------------------------
+010230     WRITE REPORT-LINE FROM RPT-TITLE-LINE
+010240 
+010250     MOVE CB-RUN-DATE TO RPT-RUN-DATE
+010260     WRITE REPORT-LINE FROM RPT-DATE-LINE
+010270     WRITE REPORT-LINE FROM RPT-BLANK-LINE
+010280 
+010290     MOVE "VIP CUSTOMERS"       TO RPT-LABEL
+010300     MOVE COUNT-VIP             TO RPT-COUNT
+010310     MOVE CB-TOTAL-VIP-BAL      TO RPT-BALANCE
+010320     WRITE REPORT-LINE FROM RPT-DETAIL-LINE
+010330 
+010340     MOVE "PREMIUM CUSTOMERS"   TO RPT-LABEL
+010350     MOVE COUNT-PREMIUM         TO RPT-COUNT
+010360     MOVE CB-TOTAL-PREMIUM-BAL  TO RPT-BALANCE
+010370     WRITE REPORT-LINE FROM RPT-DETAIL-LINE
+010380 
+010390     MOVE "NORMAL CUSTOMERS"    TO RPT-LABEL
+010400     MOVE COUNT-NORMAL          TO RPT-COUNT
+010410     MOVE CB-TOTAL-NORMAL-BAL   TO RPT-BALANCE
+010420     WRITE REPORT-LINE FROM RPT-DETAIL-LINE
+010430 
+010440     MOVE "REJECTED RECORDS"    TO RPT-LABEL
+010450     MOVE COUNT-REJECTED        TO RPT-COUNT
+010460     MOVE ZERO                  TO RPT-BALANCE
+010470     WRITE REPORT-LINE FROM RPT-DETAIL-LINE
+010480     MOVE "DUPLICATE RECORDS"   TO RPT-LABEL
+010490     MOVE COUNT-DUPLICATE       TO RPT-COUNT
+010500     MOVE ZERO                  TO RPT-BALANCE
+010510     WRITE REPORT-LINE FROM RPT-DETAIL-LINE
+010520     WRITE REPORT-LINE FROM RPT-BLANK-LINE
+010530 
+010540     COMPUTE CB-GRAND-COUNT =
+010550         COUNT-VIP + COUNT-PREMIUM + COUNT-NORMAL
+010560     COMPUTE CB-GRAND-BAL =
+010570         CB-TOTAL-VIP-BAL + CB-TOTAL-PREMIUM-BAL
+010580         + CB-TOTAL-NORMAL-BAL
+010590 
+010600     MOVE "GRAND TOTAL"         TO RPT-LABEL
+010610     MOVE CB-GRAND-COUNT        TO RPT-COUNT
+010620     MOVE CB-GRAND-BAL          TO RPT-BALANCE
+010630     WRITE REPORT-LINE FROM RPT-DETAIL-LINE
+010640     WRITE REPORT-LINE FROM RPT-BLANK-LINE
+010650 
+010660     IF CB-RECON-OK
+010670         MOVE "IN BALANCE"      TO RPT-RECON-STATUS
+010680     ELSE
+010690         MOVE "OUT OF BALANCE" TO RPT-RECON-STATUS
+010700     END-IF
+010710     MOVE COUNT-INPUT-READ      TO RPT-RECON-READ
+010720     MOVE CB-RECON-TOTAL        TO RPT-RECON-CLASS
+010730     WRITE REPORT-LINE FROM RPT-RECON-LINE
+010740     WRITE REPORT-LINE FROM RPT-BLANK-LINE
+010750     WRITE REPORT-LINE FROM RPT-REGION-HDR-LINE
+010760 
+010770     IF CB-REGION-OVERFLOW
+010780         WRITE REPORT-LINE FROM RPT-REGION-OVFL-LINE
+010790     END-IF
+010800 
+010810     PERFORM 8100-PRINT-REGION-LINE
+010820         THRU 8100-EXIT
+010830         VARYING CB-REGION-IDX FROM 1 BY 1
+010840         UNTIL CB-REGION-IDX > CB-REGION-COUNT.
+010850 
+010860 8000-EXIT.
+010870     EXIT.
+010880 
+010890 8100-PRINT-REGION-LINE.
+010900     MOVE CB-REGION-CODE(CB-REGION-IDX)    TO RPT-REGION-CODE
+010910     MOVE CB-REGION-VIP-COUNT(CB-REGION-IDX)
+010920         TO RPT-REGION-VIP
+010930     MOVE CB-REGION-NORMAL-COUNT(CB-REGION-IDX)
+010940         TO RPT-REGION-NORMAL
+010950     WRITE REPORT-LINE FROM RPT-REGION-LINE.
+010960 
+010970 8100-EXIT.
+010980     EXIT.
+010990 
+011000 9000-TERMINATE.
+011010     CLOSE INPUT-FILE
+011020     CLOSE VIP-FILE
+011030     CLOSE PREMIUM-FILE
+011040     CLOSE REPORT-FILE
+011050     IF NOT CB-REPORT-FILE-OK
+011060         DISPLAY "ERROR CLOSING REPORT-FILE - FILE STATUS "
+011070             CB-REPORT-FILE-STATUS
+011080     END-IF
+011090     CLOSE REJECT-FILE
+011100     CLOSE CHECKPOINT-FILE
+011110     CLOSE DUPLICATE-FILE
+011120     CLOSE NORMAL-FILE.
+011130 
+011140 9000-EXIT.
+011150     EXIT.
